@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX57V.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FLAG-FILE ASSIGN TO "EXCPFLG.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EXF-EMP-NUMERO
+               FILE STATUS IS WRK-STATUS-EXCPFLG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-FLAG-FILE.
+       COPY EXCPREC.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-STATUS-EXCPFLG PIC X(02) VALUE SPACES.
+       77 WRK-EXCPFLG-ABERTO PIC X(01) VALUE 'N'.
+           88 EXCPFLG-ABERTO VALUE 'S'.
+       77 WRK-EXCPFLG-DISPONIVEL PIC X(01) VALUE 'N'.
+           88 EXCPFLG-DISPONIVEL VALUE 'S'.
+
+       77 WRK-SALARIO-MINIMO-HORA PIC 9(04)V99 VALUE 0007,00.
+       77 WRK-TETO-GANHA-HORA PIC 9(04)V99 VALUE 0500,00.
+       77 WRK-MAX-HORAS-MES PIC 9(04)V99 VALUE 0744,00.
+
+       LINKAGE SECTION.
+       01 LK-EMP-NUMERO PIC 9(06).
+       01 LK-GANHA-HORA PIC 9(04)V99.
+       01 LK-HORAS-TRABALHADAS-MES PIC 9(04)V99.
+       01 LK-HORAS-DOM-FERIADO PIC 9(04)V99.
+       01 LK-REGISTRO-VALIDO PIC X(01).
+           88 LK-VALIDO VALUE 'S'.
+           88 LK-INVALIDO VALUE 'N'.
+
+       PROCEDURE DIVISION USING LK-EMP-NUMERO LK-GANHA-HORA
+           LK-HORAS-TRABALHADAS-MES LK-HORAS-DOM-FERIADO
+           LK-REGISTRO-VALIDO.
+       0100-VALIDAR.
+       PERFORM 0150-ABRIR-EXCPFLG.
+
+       MOVE 'S' TO LK-REGISTRO-VALIDO.
+
+       IF LK-GANHA-HORA < WRK-SALARIO-MINIMO-HORA OR
+               LK-GANHA-HORA > WRK-TETO-GANHA-HORA
+           MOVE 'N' TO LK-REGISTRO-VALIDO
+           DISPLAY LK-EMP-NUMERO ' VALOR-HORA FORA DA FAIXA PERMITIDA: '
+               LK-GANHA-HORA
+       END-IF.
+
+       IF LK-HORAS-TRABALHADAS-MES < ZEROS OR
+               LK-HORAS-TRABALHADAS-MES > WRK-MAX-HORAS-MES
+           MOVE 'N' TO LK-REGISTRO-VALIDO
+           DISPLAY LK-EMP-NUMERO ' HORAS TRABALHADAS FORA DA FAIXA: '
+               LK-HORAS-TRABALHADAS-MES
+       END-IF.
+
+       IF LK-HORAS-DOM-FERIADO < ZEROS OR
+               LK-HORAS-DOM-FERIADO > WRK-MAX-HORAS-MES
+           MOVE 'N' TO LK-REGISTRO-VALIDO
+           DISPLAY LK-EMP-NUMERO ' HORAS DOM/FERIADO FORA DA FAIXA: '
+               LK-HORAS-DOM-FERIADO
+       END-IF.
+
+       IF EXCPFLG-DISPONIVEL
+           MOVE LK-EMP-NUMERO TO EXF-EMP-NUMERO
+           READ EXCEPTION-FLAG-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'N' TO LK-REGISTRO-VALIDO
+                   DISPLAY LK-EMP-NUMERO ' SINALIZADO PELO EX16V: '
+                       EXF-MOTIVO
+           END-READ
+       END-IF.
+
+       GOBACK.
+
+       0150-ABRIR-EXCPFLG.
+       IF NOT EXCPFLG-ABERTO
+           OPEN INPUT EXCEPTION-FLAG-FILE
+           IF WRK-STATUS-EXCPFLG = '00'
+               SET EXCPFLG-DISPONIVEL TO TRUE
+           ELSE
+               DISPLAY 'AVISO: EXCPFLG.DAT INDISPONIVEL - STATUS '
+                   WRK-STATUS-EXCPFLG ' - SEM SINALIZACOES DO EX16V'
+           END-IF
+           SET EXCPFLG-ABERTO TO TRUE
+       END-IF.
