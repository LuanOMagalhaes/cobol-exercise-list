@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX51M.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-LINE-FILE ASSIGN TO "INVLINES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-INVLINES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVOICE-LINE-FILE.
+       COPY INVLINE.
+
+       WORKING-STORAGE SECTION.
+       01  TABELA-MOEDAS.
+           05 FAIXA-MOEDA OCCURS 5 TIMES INDEXED BY IX-MOEDA.
+              10 TXM-CODIGO           PIC X(03).
+              10 TXM-TAXA-CONVERSAO   PIC 9(04)V9999.
+              10 TXM-SUBTOTAL         PIC 9(11)V99.
+
+       77 WRK-STATUS-INVLINES PIC X(02) VALUE SPACES.
+       77 WRK-FIM-ARQUIVO PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO VALUE 'S'.
+
+       77 WRK-VALOR-CONVERTIDO PIC 9(11)V99 VALUE ZEROS.
+       77 WRK-TOTAL-BASE PIC 9(11)V99 VALUE ZEROS.
+       77 WRK-TOTAL-BASE-ED PIC Z.ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-QTDE-LINHAS PIC 9(06) VALUE ZEROS.
+       77 WRK-QTDE-MOEDA-INVALIDA PIC 9(06) VALUE ZEROS.
+
+       01  LINHA-SUBTOTAL-MOEDA.
+           05 FILLER PIC X(10) VALUE 'MOEDA: '.
+           05 LSM-CODIGO PIC X(03).
+           05 FILLER PIC X(12) VALUE ' SUBTOTAL: '.
+           05 LSM-SUBTOTAL PIC Z.ZZZ.ZZZ.ZZ9,99.
+           05 FILLER PIC X(20) VALUE ' CONVERTIDO (BASE): '.
+           05 LSM-CONVERTIDO PIC Z.ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+       0100-INICIAR.
+       PERFORM 0110-CARREGAR-TABELA-MOEDAS.
+       PERFORM 0150-ABRIR-ARQUIVOS.
+       PERFORM 0200-ENTRADA.
+       PERFORM UNTIL FIM-DO-ARQUIVO
+           PERFORM 0300-PROCESSAR
+           PERFORM 0200-ENTRADA
+       END-PERFORM.
+       PERFORM 0800-IMPRIME-BREAKDOWN-MOEDAS.
+       PERFORM 0900-FINALIZAR.
+       STOP RUN.
+
+       0110-CARREGAR-TABELA-MOEDAS.
+       MOVE 'BRL' TO TXM-CODIGO(1).
+       MOVE 1,0000 TO TXM-TAXA-CONVERSAO(1).
+       MOVE ZEROS TO TXM-SUBTOTAL(1).
+
+       MOVE 'USD' TO TXM-CODIGO(2).
+       MOVE 5,2000 TO TXM-TAXA-CONVERSAO(2).
+       MOVE ZEROS TO TXM-SUBTOTAL(2).
+
+       MOVE 'EUR' TO TXM-CODIGO(3).
+       MOVE 5,6500 TO TXM-TAXA-CONVERSAO(3).
+       MOVE ZEROS TO TXM-SUBTOTAL(3).
+
+       MOVE 'GBP' TO TXM-CODIGO(4).
+       MOVE 6,6000 TO TXM-TAXA-CONVERSAO(4).
+       MOVE ZEROS TO TXM-SUBTOTAL(4).
+
+       MOVE SPACES TO TXM-CODIGO(5).
+       MOVE ZEROS TO TXM-TAXA-CONVERSAO(5).
+       MOVE ZEROS TO TXM-SUBTOTAL(5).
+
+       0150-ABRIR-ARQUIVOS.
+       OPEN INPUT INVOICE-LINE-FILE.
+       IF WRK-STATUS-INVLINES NOT = '00'
+           DISPLAY 'ERRO AO ABRIR INVLINES.DAT - STATUS '
+               WRK-STATUS-INVLINES
+           MOVE 'S' TO WRK-FIM-ARQUIVO.
+
+       0200-ENTRADA.
+       READ INVOICE-LINE-FILE NEXT RECORD
+           AT END
+               MOVE 'S' TO WRK-FIM-ARQUIVO
+       END-READ.
+
+       0300-PROCESSAR.
+       ADD 1 TO WRK-QTDE-LINHAS.
+       SET IX-MOEDA TO 1.
+       SEARCH FAIXA-MOEDA
+           AT END
+               ADD 1 TO WRK-QTDE-MOEDA-INVALIDA
+               DISPLAY 'MOEDA NAO CADASTRADA: ' INV-MOEDA
+           WHEN TXM-CODIGO(IX-MOEDA) = INV-MOEDA
+               ADD INV-VALOR TO TXM-SUBTOTAL(IX-MOEDA)
+       END-SEARCH.
+
+      *> O total geral e derivado das mesmas figuras convertidas por
+      *> moeda impressas abaixo (em vez de uma soma por linha em
+      *> paralelo), para que nunca possa divergir do breakdown
+      *> impresso.
+       0800-IMPRIME-BREAKDOWN-MOEDAS.
+       MOVE ZEROS TO WRK-TOTAL-BASE.
+       PERFORM VARYING IX-MOEDA FROM 1 BY 1 UNTIL IX-MOEDA > 5
+           IF TXM-CODIGO(IX-MOEDA) NOT = SPACES
+               MOVE TXM-CODIGO(IX-MOEDA) TO LSM-CODIGO
+               MOVE TXM-SUBTOTAL(IX-MOEDA) TO LSM-SUBTOTAL
+               MULTIPLY TXM-SUBTOTAL(IX-MOEDA) BY
+                   TXM-TAXA-CONVERSAO(IX-MOEDA)
+                   GIVING WRK-VALOR-CONVERTIDO ROUNDED
+               MOVE WRK-VALOR-CONVERTIDO TO LSM-CONVERTIDO
+               ADD WRK-VALOR-CONVERTIDO TO WRK-TOTAL-BASE
+               DISPLAY LINHA-SUBTOTAL-MOEDA
+           END-IF
+       END-PERFORM.
+
+       0900-FINALIZAR.
+       MOVE WRK-TOTAL-BASE TO WRK-TOTAL-BASE-ED.
+       DISPLAY 'LINHAS PROCESSADAS.......: ' WRK-QTDE-LINHAS.
+       DISPLAY 'LINHAS COM MOEDA INVALIDA: ' WRK-QTDE-MOEDA-INVALIDA.
+       DISPLAY 'TOTAL GERAL EM MOEDA BASE (BRL): ' WRK-TOTAL-BASE-ED.
+       CLOSE INVOICE-LINE-FILE.
