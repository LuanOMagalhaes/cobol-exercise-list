@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX57S.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-NUMERO
+               FILE STATUS IS WRK-STATUS-EMPMSTR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY EMPREC.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-STATUS-EMPMSTR PIC X(02) VALUE SPACES.
+       77 WRK-FIM-ARQUIVO PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO VALUE 'S'.
+
+       77 WRK-TIPO-AJUSTE PIC X(01) VALUE 'P'.
+           88 AJUSTE-PERCENTUAL VALUE 'P'.
+           88 AJUSTE-VALOR-FIXO VALUE 'F'.
+       77 WRK-VALOR-AJUSTE PIC 9(04)V99 VALUE ZEROS.
+
+       77 WRK-TAXA-ATUAL PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-TAXA-PROPOSTA PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-USAR-RATE-MASTER PIC X(01) VALUE 'S'.
+       77 WRK-NAO-USAR-RATE-MASTER PIC X(01) VALUE 'N'.
+
+       77 WRK-VALOR-ATUAL PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-VALOR-PROPOSTO PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-DIFERENCA PIC S9(07)V99 VALUE ZEROS.
+
+       77 WRK-TOTAL-ATUAL PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-TOTAL-ATUAL-ED PIC Z.ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-TOTAL-PROPOSTO PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-TOTAL-PROPOSTO-ED PIC Z.ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-TOTAL-DIFERENCA PIC S9(09)V99 VALUE ZEROS.
+       77 WRK-TOTAL-DIFERENCA-ED PIC -.ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+
+       77 WRK-IND-REGISTRO-VALIDO PIC X(01) VALUE 'S'.
+           88 REGISTRO-VALIDO VALUE 'S'.
+           88 REGISTRO-INVALIDO VALUE 'N'.
+       77 WRK-QTDE-REJEITADOS PIC 9(06) VALUE ZEROS.
+
+       01  LINHA-COMPARATIVO.
+           05 LC-MATRICULA PIC ZZZZZ9.
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 LC-NOME PIC X(30).
+           05 LC-VALOR-ATUAL PIC Z.ZZZ.ZZ9,99.
+           05 LC-VALOR-PROPOSTO PIC Z.ZZZ.ZZ9,99.
+           05 LC-DIFERENCA PIC -.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+       0100-INICIAR.
+       DISPLAY 'SIMULACAO DE REAJUSTE - EX57S'.
+       DISPLAY 'TIPO DE AJUSTE (P=PERCENTUAL F=VALOR FIXO): '.
+       ACCEPT WRK-TIPO-AJUSTE FROM CONSOLE.
+       DISPLAY 'VALOR DO AJUSTE: '.
+       ACCEPT WRK-VALOR-AJUSTE FROM CONSOLE.
+
+       PERFORM 0150-ABRIR-ARQUIVOS.
+       PERFORM 0200-ENTRADA.
+       PERFORM UNTIL FIM-DO-ARQUIVO
+           PERFORM 0300-PROCESSAR
+           PERFORM 0200-ENTRADA
+       END-PERFORM.
+       PERFORM 0900-FINALIZAR.
+       STOP RUN.
+
+       0150-ABRIR-ARQUIVOS.
+       OPEN INPUT EMPLOYEE-MASTER-FILE.
+       IF WRK-STATUS-EMPMSTR NOT = '00'
+           DISPLAY 'ERRO AO ABRIR EMPMSTR.DAT - STATUS '
+               WRK-STATUS-EMPMSTR
+           MOVE 'S' TO WRK-FIM-ARQUIVO.
+
+       0200-ENTRADA.
+       READ EMPLOYEE-MASTER-FILE NEXT RECORD
+           AT END
+               MOVE 'S' TO WRK-FIM-ARQUIVO
+       END-READ.
+
+       0300-PROCESSAR.
+       IF EMP-INATIVO
+           CONTINUE
+       ELSE
+           MOVE EMP-GANHA-HORA TO WRK-TAXA-ATUAL
+           CALL 'EX57C' USING EMP-NUMERO WRK-USAR-RATE-MASTER
+               WRK-TAXA-ATUAL EMP-HORAS-TRABALHADAS-MES
+               EMP-HORAS-DOM-FERIADO WRK-VALOR-ATUAL
+
+           CALL 'EX57V' USING EMP-NUMERO WRK-TAXA-ATUAL
+               EMP-HORAS-TRABALHADAS-MES EMP-HORAS-DOM-FERIADO
+               WRK-IND-REGISTRO-VALIDO
+
+           IF REGISTRO-INVALIDO
+               ADD 1 TO WRK-QTDE-REJEITADOS
+           ELSE
+               IF AJUSTE-VALOR-FIXO
+                   ADD WRK-TAXA-ATUAL WRK-VALOR-AJUSTE
+                       GIVING WRK-TAXA-PROPOSTA
+               ELSE
+                   COMPUTE WRK-TAXA-PROPOSTA ROUNDED =
+                       WRK-TAXA-ATUAL * (1 + WRK-VALOR-AJUSTE / 100)
+               END-IF
+
+               CALL 'EX57C' USING EMP-NUMERO WRK-NAO-USAR-RATE-MASTER
+                   WRK-TAXA-PROPOSTA EMP-HORAS-TRABALHADAS-MES
+                   EMP-HORAS-DOM-FERIADO WRK-VALOR-PROPOSTO
+
+               SUBTRACT WRK-VALOR-ATUAL FROM WRK-VALOR-PROPOSTO
+                   GIVING WRK-DIFERENCA
+
+               ADD WRK-VALOR-ATUAL TO WRK-TOTAL-ATUAL
+               ADD WRK-VALOR-PROPOSTO TO WRK-TOTAL-PROPOSTO
+               ADD WRK-DIFERENCA TO WRK-TOTAL-DIFERENCA
+
+               MOVE EMP-NUMERO TO LC-MATRICULA
+               MOVE EMP-NOME TO LC-NOME
+               MOVE WRK-VALOR-ATUAL TO LC-VALOR-ATUAL
+               MOVE WRK-VALOR-PROPOSTO TO LC-VALOR-PROPOSTO
+               MOVE WRK-DIFERENCA TO LC-DIFERENCA
+               DISPLAY LINHA-COMPARATIVO
+           END-IF
+       END-IF.
+
+       0900-FINALIZAR.
+       MOVE WRK-TOTAL-ATUAL TO WRK-TOTAL-ATUAL-ED.
+       MOVE WRK-TOTAL-PROPOSTO TO WRK-TOTAL-PROPOSTO-ED.
+       MOVE WRK-TOTAL-DIFERENCA TO WRK-TOTAL-DIFERENCA-ED.
+       DISPLAY '---------------------------------------------'.
+       DISPLAY 'TOTAL FOLHA ATUAL.......: ' WRK-TOTAL-ATUAL-ED.
+       DISPLAY 'TOTAL FOLHA PROPOSTA....: ' WRK-TOTAL-PROPOSTO-ED.
+       DISPLAY 'DIFERENCA TOTAL.........: ' WRK-TOTAL-DIFERENCA-ED.
+       DISPLAY 'TOTAL DE REGISTROS REJEITADOS.....: '
+           WRK-QTDE-REJEITADOS.
+       CLOSE EMPLOYEE-MASTER-FILE.
