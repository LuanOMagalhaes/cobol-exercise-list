@@ -4,31 +4,305 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-NUMERO
+               FILE STATUS IS WRK-STATUS-EMPMSTR.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-AUDITLOG.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CHECKPT.
+           SELECT ACH-EXPORT-FILE ASSIGN TO "ACHEXP.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-ACHEXP.
+           SELECT YTD-FILE ASSIGN TO "YTDFILE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-NUMERO
+               FILE STATUS IS WRK-STATUS-YTD.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY EMPREC.
+
+       FD  AUDIT-LOG-FILE.
+       COPY AUDREC.
+
+       FD  CHECKPOINT-FILE.
+       COPY CKPTREC.
+
+       FD  ACH-EXPORT-FILE.
+       COPY ACHREC.
+
+       FD  YTD-FILE.
+       COPY YTDREC.
+
        WORKING-STORAGE SECTION.
-       77 WRK-GANHA-HORA PIC 9(04) VALUE ZEROS.
-       77 WRK-HORAS-TRABALHADAS-MES PIC 9(04) VALUE ZEROS.
-       77 WRK-CALCULA-HORAS PIC 9(06) VALUE ZEROS.
-       77 WRK-CALCULA-HORAS-ED PIC Z9999 VALUE ZEROS.
-       PROCEDURE DIVISION.
+       COPY DEDTBL.
+
+       77 WRK-DESCONTO-INSS-IRRF PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-VALOR-LIQUIDO PIC S9(07)V99 VALUE ZEROS.
+       77 WRK-VALOR-LIQUIDO-ED PIC -.ZZZ.ZZZ,99 VALUE ZEROS.
+       77 WRK-VALOR-LIQUIDO-PAGO PIC 9(07)V99 VALUE ZEROS.
+
+       77 WRK-IND-REGISTRO-VALIDO PIC X(01) VALUE 'S'.
+           88 REGISTRO-VALIDO VALUE 'S'.
+           88 REGISTRO-INVALIDO VALUE 'N'.
+       77 WRK-QTDE-REJEITADOS PIC 9(06) VALUE ZEROS.
+
+       77 WRK-GANHA-HORA PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-USAR-RATE-MASTER PIC X(01) VALUE 'S'.
+       77 WRK-HORAS-TRABALHADAS-MES PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-HORAS-DOM-FERIADO PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-CALCULA-HORAS PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-CALCULA-HORAS-ED PIC Z.ZZZ.ZZZ,99 VALUE ZEROS.
+
+       77 WRK-STATUS-EMPMSTR PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-AUDITLOG PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-CHECKPT PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-ACHEXP PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-YTD PIC X(02) VALUE SPACES.
+       77 WRK-ULTIMA-MATRICULA-PROCESSADA PIC 9(06) VALUE ZEROS.
+       77 WRK-CONTADOR-CHECKPOINT PIC 9(04) VALUE ZEROS.
+       77 WRK-INTERVALO-CHECKPOINT PIC 9(04) VALUE 1.
+       77 WRK-DATA-EXECUCAO PIC 9(08) VALUE ZEROS.
+       77 WRK-FIM-ARQUIVO PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO VALUE 'S'.
+       77 WRK-ERRO-ABERTURA PIC X(01) VALUE 'N'.
+           88 ERRO-NA-ABERTURA VALUE 'S'.
+
+       77 WRK-TOTAL-FOLHA PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-TOTAL-FOLHA-ED PIC Z.ZZZ.ZZZ,99 VALUE ZEROS.
+       77 WRK-QTDE-FUNCIONARIOS PIC 9(06) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LK-STATUS-RETORNO PIC X(02).
+
+       PROCEDURE DIVISION USING LK-STATUS-RETORNO.
        0100-INICIAR.
+       ACCEPT WRK-DATA-EXECUCAO FROM DATE YYYYMMDD.
+       PERFORM 0110-CARREGAR-TABELA-DESCONTOS.
+       PERFORM 0120-LER-CHECKPOINT.
+       PERFORM 0150-ABRIR-ARQUIVOS.
        PERFORM 0200-ENTRADA.
-       PERFORM 0300-PROCESSAR.
-       STOP RUN.
+       PERFORM UNTIL FIM-DO-ARQUIVO
+           PERFORM 0300-PROCESSAR
+           PERFORM 0200-ENTRADA
+       END-PERFORM.
+       PERFORM 0900-FINALIZAR.
+       MOVE '00' TO LK-STATUS-RETORNO.
+       GOBACK.
 
-       0200-ENTRADA.
-       DISPLAY 'INFORME QUANTO GANHA HORA'.
-       ACCEPT WRK-GANHA-HORA FROM CONSOLE.
+       0120-LER-CHECKPOINT.
+       OPEN INPUT CHECKPOINT-FILE.
+       IF WRK-STATUS-CHECKPT = '00'
+           READ CHECKPOINT-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF CKP-DATA-EXECUCAO = WRK-DATA-EXECUCAO
+                       MOVE CKP-EMP-NUMERO TO
+                           WRK-ULTIMA-MATRICULA-PROCESSADA
+                       DISPLAY 'RETOMANDO APOS MATRICULA '
+                           WRK-ULTIMA-MATRICULA-PROCESSADA
+                   ELSE
+                       DISPLAY 'AVISO: CHECKPOINT ANTERIOR ('
+                           CKP-DATA-EXECUCAO
+                           ') IGNORADO - EXECUTANDO PARA '
+                           WRK-DATA-EXECUCAO
+                   END-IF
+           END-READ
+           CLOSE CHECKPOINT-FILE
+       END-IF.
+
+       0110-CARREGAR-TABELA-DESCONTOS.
+       MOVE 1412,00 TO FAI-LIMITE(1).
+       MOVE 07,50 TO FAI-ALIQUOTA(1).
+       MOVE 000000,00 TO FAI-PARCELA-DEDUZIR(1).
+
+       MOVE 2666,68 TO FAI-LIMITE(2).
+       MOVE 09,00 TO FAI-ALIQUOTA(2).
+       MOVE 000021,18 TO FAI-PARCELA-DEDUZIR(2).
+
+       MOVE 4000,03 TO FAI-LIMITE(3).
+       MOVE 12,00 TO FAI-ALIQUOTA(3).
+       MOVE 000101,18 TO FAI-PARCELA-DEDUZIR(3).
+
+       MOVE 9999999,99 TO FAI-LIMITE(4).
+       MOVE 14,00 TO FAI-ALIQUOTA(4).
+       MOVE 000181,18 TO FAI-PARCELA-DEDUZIR(4).
 
-       DISPLAY 'INFORME HORAS TRABALHADAS NO MES'
-       ACCEPT WRK-HORAS-TRABALHADAS-MES FROM CONSOLE.
+       0150-ABRIR-ARQUIVOS.
+       OPEN INPUT EMPLOYEE-MASTER-FILE.
+       IF WRK-STATUS-EMPMSTR NOT = '00'
+           DISPLAY 'ERRO AO ABRIR EMPMSTR.DAT - STATUS '
+               WRK-STATUS-EMPMSTR
+           MOVE 'S' TO WRK-FIM-ARQUIVO
+           MOVE 'S' TO WRK-ERRO-ABERTURA.
 
+       IF WRK-ULTIMA-MATRICULA-PROCESSADA > ZEROS
+           MOVE WRK-ULTIMA-MATRICULA-PROCESSADA TO EMP-NUMERO
+           START EMPLOYEE-MASTER-FILE KEY IS GREATER THAN EMP-NUMERO
+               INVALID KEY
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-START
+       END-IF.
 
+       OPEN EXTEND AUDIT-LOG-FILE.
+       IF WRK-STATUS-AUDITLOG = '35'
+           OPEN OUTPUT AUDIT-LOG-FILE
+       END-IF.
 
+       IF WRK-ULTIMA-MATRICULA-PROCESSADA > ZEROS
+           OPEN EXTEND ACH-EXPORT-FILE
+           IF WRK-STATUS-ACHEXP = '35'
+               OPEN OUTPUT ACH-EXPORT-FILE
+           END-IF
+       ELSE
+           OPEN OUTPUT ACH-EXPORT-FILE
+       END-IF.
+
+       OPEN I-O YTD-FILE.
+       IF WRK-STATUS-YTD = '35'
+           OPEN OUTPUT YTD-FILE
+           CLOSE YTD-FILE
+           OPEN I-O YTD-FILE
+       END-IF.
+
+       0200-ENTRADA.
+       READ EMPLOYEE-MASTER-FILE NEXT RECORD
+           AT END
+               MOVE 'S' TO WRK-FIM-ARQUIVO
+       END-READ.
 
        0300-PROCESSAR.
-       MULTIPLY WRK-GANHA-HORA BY WRK-HORAS-TRABALHADAS-MES
-                               GIVING WRK-CALCULA-HORAS.
+       IF EMP-INATIVO
+           CONTINUE
+       ELSE
+           MOVE EMP-GANHA-HORA TO WRK-GANHA-HORA
+           MOVE EMP-HORAS-TRABALHADAS-MES TO WRK-HORAS-TRABALHADAS-MES
+           MOVE EMP-HORAS-DOM-FERIADO TO WRK-HORAS-DOM-FERIADO
+
+           CALL 'EX57C' USING EMP-NUMERO WRK-USAR-RATE-MASTER
+               WRK-GANHA-HORA WRK-HORAS-TRABALHADAS-MES
+               WRK-HORAS-DOM-FERIADO WRK-CALCULA-HORAS
+
+           CALL 'EX57V' USING EMP-NUMERO WRK-GANHA-HORA
+               WRK-HORAS-TRABALHADAS-MES WRK-HORAS-DOM-FERIADO
+               WRK-IND-REGISTRO-VALIDO
+
+           IF REGISTRO-INVALIDO
+               ADD 1 TO WRK-QTDE-REJEITADOS
+           ELSE
+               MOVE WRK-CALCULA-HORAS TO WRK-CALCULA-HORAS-ED
+               ADD WRK-CALCULA-HORAS TO WRK-TOTAL-FOLHA
+               ADD 1 TO WRK-QTDE-FUNCIONARIOS
+
+               PERFORM 0330-CALCULA-DESCONTOS
+               PERFORM 0340-GRAVA-LOG-AUDITORIA
+               PERFORM 0345-GRAVA-ACH-EXPORT
+               PERFORM 0347-ACUMULA-YTD
+               PERFORM 0350-GRAVA-CHECKPOINT
+
+               DISPLAY EMP-NUMERO ' ' EMP-NOME ' SALARIO BRUTO..: '
+                   WRK-CALCULA-HORAS-ED
+               DISPLAY EMP-NUMERO ' ' EMP-NOME ' SALARIO LIQUIDO: '
+                   WRK-VALOR-LIQUIDO-ED
+           END-IF
+       END-IF.
+
+       0330-CALCULA-DESCONTOS.
+       SET IX-FAIXA TO 1.
+       SEARCH FAIXA-DESCONTO
+           AT END SET IX-FAIXA TO 4
+           WHEN WRK-CALCULA-HORAS NOT > FAI-LIMITE(IX-FAIXA)
+               CONTINUE
+       END-SEARCH.
+
+       MULTIPLY WRK-CALCULA-HORAS BY FAI-ALIQUOTA(IX-FAIXA)
+           GIVING WRK-DESCONTO-INSS-IRRF.
+       DIVIDE WRK-DESCONTO-INSS-IRRF BY 100 GIVING
+           WRK-DESCONTO-INSS-IRRF ROUNDED.
+       SUBTRACT FAI-PARCELA-DEDUZIR(IX-FAIXA) FROM
+           WRK-DESCONTO-INSS-IRRF.
+
+       SUBTRACT WRK-DESCONTO-INSS-IRRF WRK-DESCONTO-PLANO-SAUDE FROM
+           WRK-CALCULA-HORAS GIVING WRK-VALOR-LIQUIDO.
+       MOVE WRK-VALOR-LIQUIDO TO WRK-VALOR-LIQUIDO-ED.
+
+       IF WRK-VALOR-LIQUIDO < ZEROS
+           DISPLAY 'AVISO: SALARIO LIQUIDO NEGATIVO PARA MATRICULA '
+               EMP-NUMERO ' (' WRK-VALOR-LIQUIDO-ED
+               ') - PAGAMENTO LIMITADO A ZERO'
+           MOVE ZEROS TO WRK-VALOR-LIQUIDO-PAGO
+       ELSE
+           MOVE WRK-VALOR-LIQUIDO TO WRK-VALOR-LIQUIDO-PAGO
+       END-IF.
+
+       0340-GRAVA-LOG-AUDITORIA.
+       MOVE WRK-DATA-EXECUCAO TO AUD-DATA-EXECUCAO.
+       MOVE EMP-NUMERO TO AUD-EMP-NUMERO.
+       MOVE WRK-GANHA-HORA TO AUD-GANHA-HORA.
+       MOVE WRK-HORAS-TRABALHADAS-MES TO AUD-HORAS-TRABALHADAS-MES.
+       MOVE WRK-CALCULA-HORAS TO AUD-CALCULA-HORAS.
+       WRITE AUDIT-LOG-RECORD.
+
+       0345-GRAVA-ACH-EXPORT.
+       MOVE EMP-BANCO TO ACH-BANCO.
+       MOVE EMP-AGENCIA TO ACH-AGENCIA.
+       MOVE EMP-CONTA TO ACH-CONTA.
+       MOVE EMP-NUMERO TO ACH-EMP-NUMERO.
+       MOVE WRK-VALOR-LIQUIDO-PAGO TO ACH-VALOR-LIQUIDO.
+       WRITE ACH-EXPORT-RECORD.
+
+       0347-ACUMULA-YTD.
+       MOVE EMP-NUMERO TO YTD-EMP-NUMERO.
+       READ YTD-FILE
+           INVALID KEY
+               ADD WRK-HORAS-TRABALHADAS-MES WRK-HORAS-DOM-FERIADO
+                   GIVING YTD-HORAS
+               MOVE WRK-CALCULA-HORAS TO YTD-GANHOS
+               WRITE YTD-RECORD
+           NOT INVALID KEY
+               ADD WRK-HORAS-TRABALHADAS-MES WRK-HORAS-DOM-FERIADO
+                   TO YTD-HORAS
+               ADD WRK-CALCULA-HORAS TO YTD-GANHOS
+               REWRITE YTD-RECORD
+       END-READ.
+
+       0350-GRAVA-CHECKPOINT.
+       ADD 1 TO WRK-CONTADOR-CHECKPOINT.
+       IF WRK-CONTADOR-CHECKPOINT >= WRK-INTERVALO-CHECKPOINT
+           MOVE EMP-NUMERO TO CKP-EMP-NUMERO
+           MOVE WRK-DATA-EXECUCAO TO CKP-DATA-EXECUCAO
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           MOVE ZEROS TO WRK-CONTADOR-CHECKPOINT
+       END-IF.
+
+       0900-FINALIZAR.
+       MOVE WRK-TOTAL-FOLHA TO WRK-TOTAL-FOLHA-ED.
+       DISPLAY 'TOTAL DE FUNCIONARIOS PROCESSADOS: '
+           WRK-QTDE-FUNCIONARIOS.
+       DISPLAY 'TOTAL GERAL DA FOLHA.............: '
+           WRK-TOTAL-FOLHA-ED.
+       DISPLAY 'TOTAL DE REGISTROS REJEITADOS.....: '
+           WRK-QTDE-REJEITADOS.
+       CLOSE EMPLOYEE-MASTER-FILE.
+       CLOSE AUDIT-LOG-FILE.
+       CLOSE ACH-EXPORT-FILE.
+       CLOSE YTD-FILE.
+       IF NOT ERRO-NA-ABERTURA
+           PERFORM 0950-LIMPA-CHECKPOINT
+       END-IF.
 
-       MOVE WRK-CALCULA-HORAS TO WRK-CALCULA-HORAS-ED.
-       DISPLAY 'VOCE IRA GANHAR... ' WRK-CALCULA-HORAS-ED.
+       0950-LIMPA-CHECKPOINT.
+       OPEN OUTPUT CHECKPOINT-FILE.
+       CLOSE CHECKPOINT-FILE.
