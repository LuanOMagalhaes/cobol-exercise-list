@@ -0,0 +1,8 @@
+      *> Layout fixo do arquivo de exportacao bancaria (ACH/TED) gerado
+      *> pelo EX57 para o pagamento em conta do funcionario.
+       01 ACH-EXPORT-RECORD.
+          05 ACH-BANCO                 PIC 9(03).
+          05 ACH-AGENCIA               PIC 9(05).
+          05 ACH-CONTA                 PIC 9(10).
+          05 ACH-EMP-NUMERO            PIC 9(06).
+          05 ACH-VALOR-LIQUIDO         PIC 9(09)V99.
