@@ -0,0 +1,10 @@
+      *> Tabela de faixas de desconto (INSS/IRRF) aplicada sobre o
+      *> salario bruto calculado pelo EX57, mais o desconto fixo do
+      *> plano de saude.
+       01 TABELA-DESCONTOS.
+          05 FAIXA-DESCONTO OCCURS 4 TIMES INDEXED BY IX-FAIXA.
+             10 FAI-LIMITE           PIC 9(07)V99.
+             10 FAI-ALIQUOTA         PIC 9(02)V99.
+             10 FAI-PARCELA-DEDUZIR  PIC 9(06)V99.
+
+       01 WRK-DESCONTO-PLANO-SAUDE PIC 9(04)V99 VALUE 150,00.
