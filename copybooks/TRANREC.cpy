@@ -0,0 +1,6 @@
+      *> Layout de uma linha de lote de transacoes (conferencia EX51):
+      *> usado tanto para o lote do caixa quanto para o lote do
+      *> sistema.
+       01 TRANSACTION-RECORD.
+          05 TRAN-NUMERO               PIC 9(06).
+          05 TRAN-VALOR                PIC 9(09)V99.
