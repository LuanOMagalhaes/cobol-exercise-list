@@ -0,0 +1,7 @@
+      *> Layout do EXCEPTION-FLAG: matriculas sinalizadas pelo EX16V
+      *> como invalidas nesta execucao, consultado pelo EX57V para
+      *> impedir que o registro continue para o calculo da folha
+      *> (em vez de apenas aparecer no relatorio EXCEPRPT.TXT).
+       01 EXCEPTION-FLAG-RECORD.
+          05 EXF-EMP-NUMERO            PIC 9(06).
+          05 EXF-MOTIVO                PIC X(40).
