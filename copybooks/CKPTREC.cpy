@@ -0,0 +1,6 @@
+      *> Registro de checkpoint do EX57: guarda a ultima matricula
+      *> processada com sucesso para permitir restart sem reprocessar
+      *> (e repagar) quem ja foi calculado.
+       01 CHECKPOINT-RECORD.
+          05 CKP-EMP-NUMERO             PIC 9(06).
+          05 CKP-DATA-EXECUCAO          PIC 9(08).
