@@ -0,0 +1,6 @@
+      *> Layout do RATE-MASTER: tarifa/valor-hora mantido por matricula,
+      *> atualizado pelo programa de manutencao RATEMNT em vez de
+      *> reintroduzido todo mes em tela.
+       01 RATE-MASTER-RECORD.
+          05 RTM-CHAVE                 PIC 9(06).
+          05 RTM-VALOR-HORA            PIC 9(04)V99.
