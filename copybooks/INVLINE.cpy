@@ -0,0 +1,5 @@
+      *> Layout de uma linha de lancamento de despesa/fatura (EX51M):
+      *> valor mais o codigo da moeda em que o lancamento foi feito.
+       01 INVOICE-LINE-RECORD.
+          05 INV-VALOR                 PIC 9(09)V99.
+          05 INV-MOEDA                 PIC X(03).
