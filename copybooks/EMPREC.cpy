@@ -0,0 +1,15 @@
+      *> Layout do EMPLOYEE-MASTER (cadastro de funcionarios para a
+      *> folha de pagamento do EX57).
+       01 EMPLOYEE-RECORD.
+          05 EMP-NUMERO                PIC 9(06).
+          05 EMP-NOME                  PIC X(30).
+          05 EMP-DEPARTAMENTO          PIC X(10).
+          05 EMP-GANHA-HORA            PIC 9(04)V99.
+          05 EMP-HORAS-TRABALHADAS-MES PIC 9(04)V99.
+          05 EMP-HORAS-DOM-FERIADO     PIC 9(04)V99.
+          05 EMP-BANCO                 PIC 9(03).
+          05 EMP-AGENCIA               PIC 9(05).
+          05 EMP-CONTA                 PIC 9(10).
+          05 EMP-STATUS                PIC X(01).
+             88 EMP-ATIVO              VALUE 'A'.
+             88 EMP-INATIVO            VALUE 'I'.
