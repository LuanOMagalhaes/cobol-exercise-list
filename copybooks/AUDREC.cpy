@@ -0,0 +1,8 @@
+      *> Registro do log de auditoria gravado pelo EX57 a cada calculo
+      *> de folha, para reconstituir "por que fulano recebeu X".
+       01 AUDIT-LOG-RECORD.
+          05 AUD-DATA-EXECUCAO           PIC 9(08).
+          05 AUD-EMP-NUMERO              PIC 9(06).
+          05 AUD-GANHA-HORA              PIC 9(04)V99.
+          05 AUD-HORAS-TRABALHADAS-MES   PIC 9(04)V99.
+          05 AUD-CALCULA-HORAS           PIC 9(07)V99.
