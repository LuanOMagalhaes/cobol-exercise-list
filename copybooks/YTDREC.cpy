@@ -0,0 +1,7 @@
+      *> Acumulado de ano corrente (YTD) por matricula: horas e ganhos
+      *> somados a cada execucao do EX57, usado para adicional por
+      *> tempo de servico, decimo terceiro e informe de rendimentos.
+       01 YTD-RECORD.
+          05 YTD-EMP-NUMERO            PIC 9(06).
+          05 YTD-HORAS                 PIC 9(06)V99.
+          05 YTD-GANHOS                PIC 9(09)V99.
