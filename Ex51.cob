@@ -4,29 +4,114 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOTE-CAIXA-FILE ASSIGN TO "LOTECXA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CAIXA.
+           SELECT LOTE-SISTEMA-FILE ASSIGN TO "LOTESIS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-SISTEMA.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOTE-CAIXA-FILE.
+       COPY TRANREC.
+
+       FD  LOTE-SISTEMA-FILE.
+       COPY TRANREC REPLACING ==TRANSACTION-RECORD== BY
+           ==LOTE-SISTEMA-RECORD==, ==TRAN-NUMERO== BY
+           ==TRAN-NUMERO-SIS==, ==TRAN-VALOR== BY ==TRAN-VALOR-SIS==.
+
        WORKING-STORAGE SECTION.
-       77 WRK-VALOR1 PIC 9(02) VALUE ZEROS.
-       77 WRK-VALOR2 PIC 9(02) VALUE ZEROS.
-       77 WRK-SOMA PIC 9(04) VALUE ZEROS.
-       77 WRK-SOMA-ED PIC Z999 VALUE ZEROS.
+       77 WRK-STATUS-CAIXA PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-SISTEMA PIC X(02) VALUE SPACES.
+       77 WRK-FIM-CAIXA PIC X(01) VALUE 'N'.
+           88 FIM-DO-LOTE-CAIXA VALUE 'S'.
+       77 WRK-FIM-SISTEMA PIC X(01) VALUE 'N'.
+           88 FIM-DO-LOTE-SISTEMA VALUE 'S'.
+       77 WRK-CAIXA-ABERTO PIC X(01) VALUE 'N'.
+           88 LOTE-CAIXA-ABERTO VALUE 'S'.
+       77 WRK-SISTEMA-ABERTO PIC X(01) VALUE 'N'.
+           88 LOTE-SISTEMA-ABERTO VALUE 'S'.
+
+       77 WRK-VALOR1 PIC 9(11)V99 VALUE ZEROS.
+       77 WRK-VALOR2 PIC 9(11)V99 VALUE ZEROS.
+       77 WRK-SOMA1-ED PIC Z.ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-SOMA2-ED PIC Z.ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+
+       77 WRK-VARIANCIA PIC S9(11)V99 VALUE ZEROS.
+       77 WRK-VARIANCIA-ED PIC -.ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01 LK-STATUS-RETORNO PIC X(02).
+
+       PROCEDURE DIVISION USING LK-STATUS-RETORNO.
        0100-INICIAR.
        PERFORM 0200-ENTRADA.
        PERFORM 0300-PROCESSAR.
-       STOP RUN.
+       MOVE '00' TO LK-STATUS-RETORNO.
+       GOBACK.
 
        0200-ENTRADA.
-       DISPLAY 'INFORME O PRIMEIRO NUMERO'
-       ACCEPT WRK-VALOR1 FROM CONSOLE.
+       OPEN INPUT LOTE-CAIXA-FILE.
+       IF WRK-STATUS-CAIXA = '00'
+           SET LOTE-CAIXA-ABERTO TO TRUE
+       ELSE
+           DISPLAY 'ERRO AO ABRIR LOTECXA.DAT - STATUS '
+               WRK-STATUS-CAIXA
+           MOVE 'S' TO WRK-FIM-CAIXA
+       END-IF.
+
+       OPEN INPUT LOTE-SISTEMA-FILE.
+       IF WRK-STATUS-SISTEMA = '00'
+           SET LOTE-SISTEMA-ABERTO TO TRUE
+       ELSE
+           DISPLAY 'ERRO AO ABRIR LOTESIS.DAT - STATUS '
+               WRK-STATUS-SISTEMA
+           MOVE 'S' TO WRK-FIM-SISTEMA
+       END-IF.
+
+       MOVE ZEROS TO WRK-VALOR1.
+       PERFORM UNTIL FIM-DO-LOTE-CAIXA
+           READ LOTE-CAIXA-FILE NEXT RECORD
+               AT END
+                   MOVE 'S' TO WRK-FIM-CAIXA
+               NOT AT END
+                   ADD TRAN-VALOR TO WRK-VALOR1
+           END-READ
+       END-PERFORM.
 
-       DISPLAY 'INFORME O OUTRO NUMERO'
-       ACCEPT WRK-VALOR2 FROM CONSOLE.
+       MOVE ZEROS TO WRK-VALOR2.
+       PERFORM UNTIL FIM-DO-LOTE-SISTEMA
+           READ LOTE-SISTEMA-FILE NEXT RECORD
+               AT END
+                   MOVE 'S' TO WRK-FIM-SISTEMA
+               NOT AT END
+                   ADD TRAN-VALOR-SIS TO WRK-VALOR2
+           END-READ
+       END-PERFORM.
 
+       IF LOTE-CAIXA-ABERTO
+           CLOSE LOTE-CAIXA-FILE
+       END-IF.
+       IF LOTE-SISTEMA-ABERTO
+           CLOSE LOTE-SISTEMA-FILE
+       END-IF.
 
        0300-PROCESSAR.
-       ADD WRK-VALOR1 WRK-VALOR2 TO WRK-SOMA.
-       MOVE WRK-SOMA TO WRK-SOMA-ED.
+       MOVE WRK-VALOR1 TO WRK-SOMA1-ED.
+       MOVE WRK-VALOR2 TO WRK-SOMA2-ED.
+
+       SUBTRACT WRK-VALOR2 FROM WRK-VALOR1 GIVING WRK-VARIANCIA.
+       MOVE WRK-VARIANCIA TO WRK-VARIANCIA-ED.
+
+       DISPLAY 'TOTAL LOTE CAIXA....: ' WRK-SOMA1-ED.
+       DISPLAY 'TOTAL LOTE SISTEMA..: ' WRK-SOMA2-ED.
 
-       DISPLAY 'A SOMA E: ' WRK-SOMA-ED.
+       IF WRK-VALOR1 = WRK-VALOR2
+           DISPLAY 'RESULTADO...........: MATCH'
+       ELSE
+           DISPLAY 'RESULTADO...........: OUT-OF-BALANCE'
+           DISPLAY 'VARIANCIA...........: ' WRK-VARIANCIA-ED
+       END-IF.
