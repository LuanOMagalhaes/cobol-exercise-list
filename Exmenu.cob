@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXMENU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO PIC 9(01) VALUE ZEROS.
+           88 OPCAO-VALIDAR VALUE 1.
+           88 OPCAO-RECONCILIAR VALUE 2.
+           88 OPCAO-PAGAR VALUE 3.
+           88 OPCAO-ROTINA-COMPLETA VALUE 4.
+           88 OPCAO-SAIR VALUE 0.
+
+       77 WRK-STATUS-RETORNO PIC X(02) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0100-INICIAR.
+       PERFORM WITH TEST AFTER UNTIL OPCAO-SAIR
+           PERFORM 0200-EXIBE-MENU
+           EVALUATE TRUE
+               WHEN OPCAO-VALIDAR
+                   PERFORM 0310-CHAMA-EX16V
+               WHEN OPCAO-RECONCILIAR
+                   PERFORM 0320-CHAMA-EX51
+               WHEN OPCAO-PAGAR
+                   PERFORM 0330-CHAMA-EX57
+               WHEN OPCAO-ROTINA-COMPLETA
+                   PERFORM 0310-CHAMA-EX16V
+                   PERFORM 0320-CHAMA-EX51
+                   PERFORM 0330-CHAMA-EX57
+               WHEN OPCAO-SAIR
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE
+       END-PERFORM.
+       STOP RUN.
+
+       0200-EXIBE-MENU.
+       DISPLAY 'ROTINA DIARIA'.
+       DISPLAY '1 - VALIDAR (EX16V)'.
+       DISPLAY '2 - RECONCILIAR (EX51)'.
+       DISPLAY '3 - PAGAR (EX57)'.
+       DISPLAY '4 - EXECUTAR ROTINA COMPLETA'.
+       DISPLAY '0 - SAIR'.
+       ACCEPT WRK-OPCAO FROM CONSOLE.
+
+       0310-CHAMA-EX16V.
+       CALL 'EX16V' USING WRK-STATUS-RETORNO.
+       DISPLAY 'EX16V RETORNOU STATUS ' WRK-STATUS-RETORNO.
+
+       0320-CHAMA-EX51.
+       CALL 'EX51' USING WRK-STATUS-RETORNO.
+       DISPLAY 'EX51 RETORNOU STATUS ' WRK-STATUS-RETORNO.
+
+       0330-CHAMA-EX57.
+       CALL 'EX57' USING WRK-STATUS-RETORNO.
+       DISPLAY 'EX57 RETORNOU STATUS ' WRK-STATUS-RETORNO.
