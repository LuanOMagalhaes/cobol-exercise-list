@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX16V.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-NUMERO
+               FILE STATUS IS WRK-STATUS-EMPMSTR.
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "EXCEPRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-EXCEPRPT.
+           SELECT EXCEPTION-FLAG-FILE ASSIGN TO "EXCPFLG.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EXF-EMP-NUMERO
+               FILE STATUS IS WRK-STATUS-EXCPFLG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY EMPREC.
+
+       FD  EXCEPTION-REPORT-FILE.
+       01  EXCEPTION-LINE PIC X(80).
+
+       FD  EXCEPTION-FLAG-FILE.
+       COPY EXCPREC.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-STATUS-EMPMSTR PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-EXCEPRPT PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-EXCPFLG PIC X(02) VALUE SPACES.
+       77 WRK-EXCPFLG-ABERTO PIC X(01) VALUE 'N'.
+           88 EXCPFLG-ABERTO VALUE 'S'.
+       77 WRK-FIM-ARQUIVO PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO VALUE 'S'.
+
+       77 WRK-QTDE-LIDOS PIC 9(06) VALUE ZEROS.
+       77 WRK-QTDE-EXCECOES PIC 9(06) VALUE ZEROS.
+
+       01  LINHA-EXCECAO.
+           05 FILLER PIC X(10) VALUE 'MATRICULA '.
+           05 LE-MATRICULA PIC ZZZZZ9.
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 LE-MOTIVO PIC X(40).
+
+       LINKAGE SECTION.
+       01 LK-STATUS-RETORNO PIC X(02).
+
+       PROCEDURE DIVISION USING LK-STATUS-RETORNO.
+       0100-INICIAR.
+       PERFORM 0150-ABRIR-ARQUIVOS.
+       PERFORM 0200-ENTRADA.
+       PERFORM UNTIL FIM-DO-ARQUIVO
+           PERFORM 0300-VALIDAR
+           PERFORM 0200-ENTRADA
+       END-PERFORM.
+       PERFORM 0900-FINALIZAR.
+       MOVE '00' TO LK-STATUS-RETORNO.
+       GOBACK.
+
+       0150-ABRIR-ARQUIVOS.
+       OPEN INPUT EMPLOYEE-MASTER-FILE.
+       OPEN OUTPUT EXCEPTION-REPORT-FILE.
+       IF WRK-STATUS-EMPMSTR NOT = '00'
+           DISPLAY 'ERRO AO ABRIR EMPMSTR.DAT - STATUS '
+               WRK-STATUS-EMPMSTR
+           MOVE 'S' TO WRK-FIM-ARQUIVO.
+
+       OPEN OUTPUT EXCEPTION-FLAG-FILE.
+       IF WRK-STATUS-EXCPFLG = '00'
+           SET EXCPFLG-ABERTO TO TRUE
+       ELSE
+           DISPLAY 'AVISO: NAO FOI POSSIVEL CRIAR EXCPFLG.DAT - STATUS '
+               WRK-STATUS-EXCPFLG ' - EX57 NAO RECEBERA SINALIZACOES'
+       END-IF.
+
+       0200-ENTRADA.
+       READ EMPLOYEE-MASTER-FILE NEXT RECORD
+           AT END
+               MOVE 'S' TO WRK-FIM-ARQUIVO
+       END-READ.
+
+       0300-VALIDAR.
+       ADD 1 TO WRK-QTDE-LIDOS.
+
+       IF EMP-INATIVO
+           CONTINUE
+       ELSE
+           IF EMP-GANHA-HORA NOT GREATER THAN ZEROS
+               MOVE EMP-NUMERO TO LE-MATRICULA
+               MOVE 'GANHA-HORA NEGATIVO OU ZERADO' TO LE-MOTIVO
+               PERFORM 0310-GRAVA-EXCECAO
+           END-IF
+
+           IF EMP-HORAS-TRABALHADAS-MES NOT GREATER THAN ZEROS
+               MOVE EMP-NUMERO TO LE-MATRICULA
+               MOVE 'HORAS TRABALHADAS NEGATIVAS OU ZERADAS'
+                   TO LE-MOTIVO
+               PERFORM 0310-GRAVA-EXCECAO
+           END-IF
+       END-IF.
+
+       0310-GRAVA-EXCECAO.
+       WRITE EXCEPTION-LINE FROM LINHA-EXCECAO.
+       ADD 1 TO WRK-QTDE-EXCECOES.
+
+       IF EXCPFLG-ABERTO
+           MOVE EMP-NUMERO TO EXF-EMP-NUMERO
+           MOVE LE-MOTIVO TO EXF-MOTIVO
+           WRITE EXCEPTION-FLAG-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-WRITE
+       END-IF.
+
+       0900-FINALIZAR.
+       DISPLAY 'REGISTROS LIDOS....: ' WRK-QTDE-LIDOS.
+       DISPLAY 'REGISTROS EM EXCECAO: ' WRK-QTDE-EXCECOES.
+       CLOSE EMPLOYEE-MASTER-FILE.
+       CLOSE EXCEPTION-REPORT-FILE.
+       IF EXCPFLG-ABERTO
+           CLOSE EXCEPTION-FLAG-FILE
+       END-IF.
