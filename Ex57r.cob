@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX57R.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-NUMERO
+               FILE STATUS IS WRK-STATUS-EMPMSTR.
+           SELECT PRINT-FILE ASSIGN TO "PAYREG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-PRINT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY EMPREC.
+
+       FD  PRINT-FILE.
+       01  PRINT-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-STATUS-EMPMSTR PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-PRINT PIC X(02) VALUE SPACES.
+       77 WRK-FIM-ARQUIVO PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO VALUE 'S'.
+
+       77 WRK-DATA-EXECUCAO PIC 9(08) VALUE ZEROS.
+       77 WRK-DATA-EXECUCAO-ED PIC 99/99/9999.
+       77 WRK-PAGINA PIC 9(04) VALUE ZEROS.
+       77 WRK-LINHA-PAGINA PIC 9(02) VALUE ZEROS.
+       77 WRK-MAX-LINHAS-PAGINA PIC 9(02) VALUE 20.
+
+       77 WRK-GANHA-HORA PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-USAR-RATE-MASTER PIC X(01) VALUE 'S'.
+       77 WRK-CALCULA-HORAS PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-TOTAL-GERAL PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-IND-REGISTRO-VALIDO PIC X(01) VALUE 'S'.
+           88 REGISTRO-VALIDO VALUE 'S'.
+           88 REGISTRO-INVALIDO VALUE 'N'.
+       77 WRK-QTDE-REJEITADOS PIC 9(06) VALUE ZEROS.
+
+      *> EMPLOYEE-MASTER-FILE is keyed (and therefore read) by
+      *> EMP-NUMERO, not by department, so subtotals are accumulated
+      *> into this table as records arrive and printed together at
+      *> the end instead of via an in-stream control break.
+       01  TABELA-DEPARTAMENTOS.
+           05 FAIXA-DEPARTAMENTO OCCURS 50 TIMES INDEXED BY IX-DEPTO.
+              10 TDP-DEPARTAMENTO   PIC X(10).
+              10 TDP-SUBTOTAL       PIC 9(09)V99.
+       77 WRK-QTDE-DEPARTAMENTOS PIC 9(04) VALUE ZEROS.
+       77 WRK-MAX-DEPARTAMENTOS PIC 9(04) VALUE 50.
+       77 WRK-QTDE-DEPTO-IGNORADOS PIC 9(06) VALUE ZEROS.
+
+       01  WRK-VALOR-ED PIC Z.ZZZ.ZZZ,99.
+
+       01  LINHA-CABECALHO-1.
+           05 FILLER PIC X(30) VALUE 'FOLHA DE PAGAMENTO LTDA'.
+           05 FILLER PIC X(20) VALUE 'REGISTRO DE FOLHA'.
+           05 FILLER PIC X(08) VALUE 'PAGINA: '.
+           05 LC1-PAGINA PIC ZZZ9.
+           05 FILLER PIC X(08) VALUE ' DATA: '.
+           05 LC1-DATA PIC 99/99/9999.
+
+       01  LINHA-CABECALHO-2.
+           05 FILLER PIC X(10) VALUE 'MATRICULA'.
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 FILLER PIC X(30) VALUE 'NOME'.
+           05 FILLER PIC X(12) VALUE 'DEPARTAMENTO'.
+           05 FILLER PIC X(15) VALUE 'SALARIO BRUTO'.
+
+       01  LINHA-DETALHE.
+           05 LD-MATRICULA PIC ZZZZZ9.
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 LD-NOME PIC X(30).
+           05 LD-DEPARTAMENTO PIC X(12).
+           05 LD-VALOR PIC Z.ZZZ.ZZZ,99.
+
+       01  LINHA-SUBTOTAL.
+           05 FILLER PIC X(22) VALUE 'SUBTOTAL DEPARTAMENTO:'.
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 LS-DEPARTAMENTO PIC X(10).
+           05 FILLER PIC X(09) VALUE SPACES.
+           05 LS-VALOR PIC Z.ZZZ.ZZZ,99.
+
+       01  LINHA-TOTAL-GERAL.
+           05 FILLER PIC X(42) VALUE
+               'TOTAL GERAL DA FOLHA....................: '.
+           05 LT-VALOR PIC Z.ZZZ.ZZZ,99.
+
+       PROCEDURE DIVISION.
+       0100-INICIAR.
+       ACCEPT WRK-DATA-EXECUCAO FROM DATE YYYYMMDD.
+       MOVE WRK-DATA-EXECUCAO TO WRK-DATA-EXECUCAO-ED.
+       PERFORM 0150-ABRIR-ARQUIVOS.
+       PERFORM 0200-ENTRADA.
+       PERFORM UNTIL FIM-DO-ARQUIVO
+           PERFORM 0300-PROCESSAR
+           PERFORM 0200-ENTRADA
+       END-PERFORM.
+       PERFORM 0800-IMPRIME-SUBTOTAL-DEPTO.
+       PERFORM 0900-FINALIZAR.
+       STOP RUN.
+
+       0150-ABRIR-ARQUIVOS.
+       OPEN INPUT EMPLOYEE-MASTER-FILE.
+       OPEN OUTPUT PRINT-FILE.
+       IF WRK-STATUS-EMPMSTR NOT = '00'
+           DISPLAY 'ERRO AO ABRIR EMPMSTR.DAT - STATUS '
+               WRK-STATUS-EMPMSTR
+           MOVE 'S' TO WRK-FIM-ARQUIVO.
+
+       0200-ENTRADA.
+       READ EMPLOYEE-MASTER-FILE NEXT RECORD
+           AT END
+               MOVE 'S' TO WRK-FIM-ARQUIVO
+       END-READ.
+
+       0300-PROCESSAR.
+       IF EMP-INATIVO
+           CONTINUE
+       ELSE
+           MOVE EMP-GANHA-HORA TO WRK-GANHA-HORA
+           CALL 'EX57C' USING EMP-NUMERO WRK-USAR-RATE-MASTER
+               WRK-GANHA-HORA EMP-HORAS-TRABALHADAS-MES
+               EMP-HORAS-DOM-FERIADO WRK-CALCULA-HORAS
+
+           CALL 'EX57V' USING EMP-NUMERO WRK-GANHA-HORA
+               EMP-HORAS-TRABALHADAS-MES EMP-HORAS-DOM-FERIADO
+               WRK-IND-REGISTRO-VALIDO
+
+           IF REGISTRO-INVALIDO
+               ADD 1 TO WRK-QTDE-REJEITADOS
+           ELSE
+               IF WRK-LINHA-PAGINA = ZEROS OR
+                       WRK-LINHA-PAGINA > WRK-MAX-LINHAS-PAGINA
+                   PERFORM 0500-IMPRIME-CABECALHO
+               END-IF
+
+               MOVE EMP-NUMERO TO LD-MATRICULA
+               MOVE EMP-NOME TO LD-NOME
+               MOVE EMP-DEPARTAMENTO TO LD-DEPARTAMENTO
+               MOVE WRK-CALCULA-HORAS TO LD-VALOR
+               WRITE PRINT-LINE FROM LINHA-DETALHE
+               ADD 1 TO WRK-LINHA-PAGINA
+
+               ADD WRK-CALCULA-HORAS TO WRK-TOTAL-GERAL
+               PERFORM 0310-ACUMULA-DEPARTAMENTO
+           END-IF
+       END-IF.
+
+       0310-ACUMULA-DEPARTAMENTO.
+       SET IX-DEPTO TO 1.
+       SEARCH FAIXA-DEPARTAMENTO
+           AT END
+               IF WRK-QTDE-DEPARTAMENTOS >= WRK-MAX-DEPARTAMENTOS
+                   ADD 1 TO WRK-QTDE-DEPTO-IGNORADOS
+                   DISPLAY 'AVISO: TABELA DE DEPARTAMENTOS CHEIA - '
+                       'SUBTOTAL NAO ACUMULADO PARA ' EMP-DEPARTAMENTO
+               ELSE
+                   ADD 1 TO WRK-QTDE-DEPARTAMENTOS
+                   SET IX-DEPTO TO WRK-QTDE-DEPARTAMENTOS
+                   MOVE EMP-DEPARTAMENTO TO TDP-DEPARTAMENTO(IX-DEPTO)
+                   MOVE WRK-CALCULA-HORAS TO TDP-SUBTOTAL(IX-DEPTO)
+               END-IF
+           WHEN TDP-DEPARTAMENTO(IX-DEPTO) = EMP-DEPARTAMENTO
+               ADD WRK-CALCULA-HORAS TO TDP-SUBTOTAL(IX-DEPTO)
+       END-SEARCH.
+
+       0500-IMPRIME-CABECALHO.
+       ADD 1 TO WRK-PAGINA.
+       MOVE WRK-PAGINA TO LC1-PAGINA.
+       MOVE WRK-DATA-EXECUCAO-ED TO LC1-DATA.
+       WRITE PRINT-LINE FROM LINHA-CABECALHO-1.
+       WRITE PRINT-LINE FROM LINHA-CABECALHO-2.
+       MOVE 2 TO WRK-LINHA-PAGINA.
+
+       0800-IMPRIME-SUBTOTAL-DEPTO.
+       PERFORM VARYING IX-DEPTO FROM 1 BY 1
+               UNTIL IX-DEPTO > WRK-QTDE-DEPARTAMENTOS
+           MOVE TDP-DEPARTAMENTO(IX-DEPTO) TO LS-DEPARTAMENTO
+           MOVE TDP-SUBTOTAL(IX-DEPTO) TO LS-VALOR
+           WRITE PRINT-LINE FROM LINHA-SUBTOTAL
+           ADD 1 TO WRK-LINHA-PAGINA
+       END-PERFORM.
+
+       0900-FINALIZAR.
+       MOVE WRK-TOTAL-GERAL TO LT-VALOR.
+       WRITE PRINT-LINE FROM LINHA-TOTAL-GERAL.
+       DISPLAY 'TOTAL DE REGISTROS REJEITADOS.....: '
+           WRK-QTDE-REJEITADOS.
+       DISPLAY 'TOTAL DE DEPARTAMENTOS NAO ACUMULADOS: '
+           WRK-QTDE-DEPTO-IGNORADOS.
+       CLOSE EMPLOYEE-MASTER-FILE.
+       CLOSE PRINT-FILE.
