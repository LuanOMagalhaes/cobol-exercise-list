@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATEMNT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-MASTER-FILE ASSIGN TO "RATEMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RTM-CHAVE
+               FILE STATUS IS WRK-STATUS-RATEMSTR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RATE-MASTER-FILE.
+       COPY RATEREC.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-STATUS-RATEMSTR PIC X(02) VALUE SPACES.
+       77 WRK-OPCAO PIC 9(01) VALUE ZEROS.
+           88 OPCAO-INCLUIR VALUE 1.
+           88 OPCAO-ALTERAR VALUE 2.
+           88 OPCAO-EXCLUIR VALUE 3.
+           88 OPCAO-SAIR VALUE 0.
+       77 WRK-VALOR-HORA PIC 9(04)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0100-INICIAR.
+       OPEN I-O RATE-MASTER-FILE.
+       IF WRK-STATUS-RATEMSTR = '35'
+           OPEN OUTPUT RATE-MASTER-FILE
+           CLOSE RATE-MASTER-FILE
+           OPEN I-O RATE-MASTER-FILE
+       END-IF.
+
+       PERFORM WITH TEST AFTER UNTIL OPCAO-SAIR
+           PERFORM 0200-EXIBE-MENU
+           EVALUATE TRUE
+               WHEN OPCAO-INCLUIR
+                   PERFORM 0300-INCLUIR
+               WHEN OPCAO-ALTERAR
+                   PERFORM 0400-ALTERAR
+               WHEN OPCAO-EXCLUIR
+                   PERFORM 0500-EXCLUIR
+               WHEN OPCAO-SAIR
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE
+       END-PERFORM.
+
+       CLOSE RATE-MASTER-FILE.
+       STOP RUN.
+
+       0200-EXIBE-MENU.
+       DISPLAY 'MANUTENCAO DO RATE-MASTER'.
+       DISPLAY '1 - INCLUIR'.
+       DISPLAY '2 - ALTERAR'.
+       DISPLAY '3 - EXCLUIR'.
+       DISPLAY '0 - SAIR'.
+       ACCEPT WRK-OPCAO FROM CONSOLE.
+
+       0300-INCLUIR.
+       DISPLAY 'MATRICULA/CONTA: '.
+       ACCEPT RTM-CHAVE FROM CONSOLE.
+       DISPLAY 'VALOR HORA: '.
+       ACCEPT RTM-VALOR-HORA FROM CONSOLE.
+       WRITE RATE-MASTER-RECORD
+           INVALID KEY
+               DISPLAY 'CHAVE JA CADASTRADA'
+           NOT INVALID KEY
+               DISPLAY 'INCLUIDO COM SUCESSO'
+       END-WRITE.
+
+       0400-ALTERAR.
+       DISPLAY 'MATRICULA/CONTA: '.
+       ACCEPT RTM-CHAVE FROM CONSOLE.
+       READ RATE-MASTER-FILE
+           INVALID KEY
+               DISPLAY 'CHAVE NAO ENCONTRADA'
+           NOT INVALID KEY
+               DISPLAY 'NOVO VALOR HORA: '
+               ACCEPT WRK-VALOR-HORA FROM CONSOLE
+               MOVE WRK-VALOR-HORA TO RTM-VALOR-HORA
+               REWRITE RATE-MASTER-RECORD
+               DISPLAY 'ALTERADO COM SUCESSO'
+       END-READ.
+
+       0500-EXCLUIR.
+       DISPLAY 'MATRICULA/CONTA: '.
+       ACCEPT RTM-CHAVE FROM CONSOLE.
+       READ RATE-MASTER-FILE
+           INVALID KEY
+               DISPLAY 'CHAVE NAO ENCONTRADA'
+           NOT INVALID KEY
+               DELETE RATE-MASTER-FILE
+               DISPLAY 'EXCLUIDO COM SUCESSO'
+       END-READ.
