@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX57C.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-MASTER-FILE ASSIGN TO "RATEMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RTM-CHAVE
+               FILE STATUS IS WRK-STATUS-RATEMSTR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RATE-MASTER-FILE.
+       COPY RATEREC.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-STATUS-RATEMSTR PIC X(02) VALUE SPACES.
+       77 WRK-RATEMSTR-ABERTO PIC X(01) VALUE 'N'.
+           88 RATEMSTR-ABERTO VALUE 'S'.
+       77 WRK-RATEMSTR-DISPONIVEL PIC X(01) VALUE 'N'.
+           88 RATEMSTR-DISPONIVEL VALUE 'S'.
+
+       77 WRK-LIMITE-HORAS-NORMAIS PIC 9(04)V99 VALUE 220,00.
+       77 WRK-FATOR-HORA-EXTRA PIC 9V99 VALUE 1,50.
+       77 WRK-FATOR-HORA-DOM-FERIADO PIC 9V99 VALUE 2,00.
+       77 WRK-HORAS-NORMAIS PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-HORAS-EXTRAS PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-TAXA-HORA-EXTRA PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-TAXA-HORA-DOM-FERIADO PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-VALOR-HORAS-NORMAIS PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-VALOR-HORAS-EXTRAS PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-VALOR-HORAS-DOM-FERIADO PIC 9(07)V99 VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LK-EMP-NUMERO PIC 9(06).
+       01 LK-USAR-RATE-MASTER PIC X(01).
+           88 LK-CONSULTA-RATE-MASTER VALUE 'S'.
+       01 LK-GANHA-HORA PIC 9(04)V99.
+       01 LK-HORAS-TRABALHADAS-MES PIC 9(04)V99.
+       01 LK-HORAS-DOM-FERIADO PIC 9(04)V99.
+       01 LK-VALOR-BRUTO PIC 9(07)V99.
+
+       PROCEDURE DIVISION USING LK-EMP-NUMERO LK-USAR-RATE-MASTER
+           LK-GANHA-HORA LK-HORAS-TRABALHADAS-MES LK-HORAS-DOM-FERIADO
+           LK-VALOR-BRUTO.
+       0100-INICIAR.
+       IF LK-CONSULTA-RATE-MASTER
+           PERFORM 0150-ABRIR-RATE-MASTER
+           PERFORM 0200-BUSCA-TAXA-RATE-MASTER
+       END-IF.
+
+       IF LK-HORAS-TRABALHADAS-MES > WRK-LIMITE-HORAS-NORMAIS
+           MOVE WRK-LIMITE-HORAS-NORMAIS TO WRK-HORAS-NORMAIS
+           SUBTRACT WRK-LIMITE-HORAS-NORMAIS FROM
+               LK-HORAS-TRABALHADAS-MES GIVING WRK-HORAS-EXTRAS
+       ELSE
+           MOVE LK-HORAS-TRABALHADAS-MES TO WRK-HORAS-NORMAIS
+           MOVE ZEROS TO WRK-HORAS-EXTRAS
+       END-IF.
+
+       MULTIPLY LK-GANHA-HORA BY WRK-FATOR-HORA-EXTRA
+           GIVING WRK-TAXA-HORA-EXTRA.
+       MULTIPLY LK-GANHA-HORA BY WRK-FATOR-HORA-DOM-FERIADO
+           GIVING WRK-TAXA-HORA-DOM-FERIADO.
+
+       MULTIPLY WRK-HORAS-NORMAIS BY LK-GANHA-HORA
+           GIVING WRK-VALOR-HORAS-NORMAIS.
+       MULTIPLY WRK-HORAS-EXTRAS BY WRK-TAXA-HORA-EXTRA
+           GIVING WRK-VALOR-HORAS-EXTRAS.
+       MULTIPLY LK-HORAS-DOM-FERIADO BY WRK-TAXA-HORA-DOM-FERIADO
+           GIVING WRK-VALOR-HORAS-DOM-FERIADO.
+
+       ADD WRK-VALOR-HORAS-NORMAIS WRK-VALOR-HORAS-EXTRAS
+           WRK-VALOR-HORAS-DOM-FERIADO GIVING LK-VALOR-BRUTO.
+
+       GOBACK.
+
+       0150-ABRIR-RATE-MASTER.
+       IF NOT RATEMSTR-ABERTO
+           OPEN INPUT RATE-MASTER-FILE
+           IF WRK-STATUS-RATEMSTR = '00'
+               SET RATEMSTR-DISPONIVEL TO TRUE
+           ELSE
+               DISPLAY 'AVISO: RATEMSTR.DAT INDISPONIVEL - STATUS '
+                   WRK-STATUS-RATEMSTR ' - USANDO TAXA DO CADASTRO'
+           END-IF
+           SET RATEMSTR-ABERTO TO TRUE
+       END-IF.
+
+       0200-BUSCA-TAXA-RATE-MASTER.
+       IF RATEMSTR-DISPONIVEL
+           MOVE LK-EMP-NUMERO TO RTM-CHAVE
+           READ RATE-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE RTM-VALOR-HORA TO LK-GANHA-HORA
+           END-READ
+       END-IF.
